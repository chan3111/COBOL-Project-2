@@ -6,14 +6,53 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT  PAYROLL-REGISTER-OUT
-               ASSIGN  "PAYROLLREGISTER.TXT"
+               ASSIGN  TO WS-REGISTER-FILENAME
                    ORGANIZATION IS LINE SEQUENTIAL.
            SELECT  PAYROLL-SUMMARY-OUT
-               ASSIGN "PAYROLLSUMMARY.TXT"
+               ASSIGN TO WS-SUMMARY-FILENAME
                    ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PAYRECORD-IN
+               ASSIGN "EMPFILE2.SRT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RAW-PAYRECORD-IN
                ASSIGN "EMPFILE2.TXT"
                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE
+               ASSIGN "SORTWORK.TMP".
+           SELECT YTD-MASTER
+               ASSIGN "YTDMASTER.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS YTD-MASTER-KEY
+                   FILE STATUS IS WS-YTD-MASTER-STATUS.
+           SELECT EMPLOYEE-MASTER
+               ASSIGN "EMPLOYEEMASTER.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS EM-EMPLOYEE-NUMBER
+                   FILE STATUS IS WS-EMPLOYEE-MASTER-STATUS.
+           SELECT EMPLOYEE-EXCEPTIONS-OUT
+               ASSIGN TO WS-EXCEPTION-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN "PAYROLLCHECKPT.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+           SELECT PAYROLL-EXCEPTION-REPORT
+               ASSIGN TO WS-PAYROLL-EXCEPTION-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACH-DEPOSIT-FILE
+               ASSIGN TO WS-ACH-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TIMESHEET-CORRECTIONS
+               ASSIGN "TIMESHEETCORRECTIONS.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS TC-EMPLOYEE-NUMBER
+                   FILE STATUS IS WS-TIMESHEET-CORR-STATUS.
+           SELECT CORRECTION-AUDIT-OUT
+               ASSIGN TO WS-CORRECTION-AUDIT-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
@@ -27,10 +66,99 @@
            05  HOURLY-PAY-RECORD   PIC 9(2)V99.
            05  HOURS-WORKED        PIC 9(2)V99.
            05  UNION-MEMBER        PIC X(1).
-       
+           05  UNION-LOCAL-CLASS   PIC X(4).
+           05  DEPARTMENT-CODE     PIC X(4).
+           05  PAY-PERIOD-END-DATE PIC 9(8).
+
+       FD RAW-PAYRECORD-IN.
+       01  RAW-PAYRECORD.
+           05  RAW-PAYRECORD-DATA  PIC X(49).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-EMPLOYEE-NUMBER  PIC 9(9).
+           05  FILLER              PIC X(28).
+           05  SW-DEPARTMENT-CODE  PIC X(4).
+           05  FILLER              PIC X(8).
+
+       FD YTD-MASTER.
+       01  YTD-MASTER-RECORD.
+           05  YTD-MASTER-KEY.
+               10  YTD-EMPLOYEE-NUMBER PIC 9(9).
+               10  YTD-YEAR            PIC 9(4).
+           05  YTD-GROSS-PAY           PIC 9(9)V99.
+           05  YTD-TAX-DEDUCTION       PIC 9(7)V99.
+           05  YTD-HEALTH-DEDUCTION    PIC 9(7)V99.
+           05  YTD-UNION-DUES          PIC 9(7)V99.
+           05  YTD-NET-PAY             PIC 9(9)V99.
+           05  YTD-LAST-PERIOD-POSTED  PIC X(8).
+
+       FD EMPLOYEE-MASTER.
+       01  EMPLOYEE-MASTER-RECORD.
+           05  EM-EMPLOYEE-NUMBER      PIC 9(9).
+           05  EM-EMPLOYEE-STATUS      PIC X(1).
+               88  EM-STATUS-ACTIVE        VALUE 'A'.
+               88  EM-STATUS-INACTIVE      VALUE 'I'.
+               88  EM-STATUS-TERMINATED    VALUE 'T'.
+           05  EM-LAST-NAME            PIC X(13).
+           05  EM-INITIALS             PIC X(2).
+           05  EM-HIRE-DATE            PIC 9(8).
+           05  EM-TERM-DATE            PIC 9(8).
+           05  EM-BANK-ROUTING-NUMBER  PIC 9(9).
+           05  EM-BANK-ACCOUNT-NUMBER  PIC X(17).
+           05  EM-BANK-ACCOUNT-TYPE    PIC X(1).
+               88  EM-ACCOUNT-CHECKING     VALUE 'C'.
+               88  EM-ACCOUNT-SAVINGS      VALUE 'S'.
+
+       FD EMPLOYEE-EXCEPTIONS-OUT.
+       01  EMPLOYEE-EXCEPTION-LINE-OUT PIC X(80).
+
+       FD CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CP-LAST-EMPLOYEE-NUMBER     PIC 9(9).
+           05  CP-TOTAL-GROSS-PAY          PIC 9(9)V99.
+           05  CP-TOTAL-NET-PAY            PIC 9(9)V99.
+           05  CP-TOTAL-PAY-RECORDS        PIC 9(2).
+           05  CP-TOTAL-REGISTER-RECORDS   PIC 9(2).
+           05  CP-CURRENT-DEPARTMENT-CODE  PIC X(4).
+           05  CP-DEPT-TOTAL-GROSS         PIC 9(7)V99.
+           05  CP-DEPT-TOTAL-NET           PIC 9(7)V99.
+           05  CP-DEPT-RECORD-COUNT        PIC 9(4).
+           05  CP-DEPARTMENT-TOTAL-COUNT   PIC 9(4).
+           05  CP-DEPARTMENT-TOTALS-TABLE OCCURS 20 TIMES
+                   INDEXED BY CP-DEPT-IDX.
+               10  CP-DT-DEPARTMENT-CODE   PIC X(4).
+               10  CP-DT-TOTAL-GROSS       PIC 9(7)V99.
+               10  CP-DT-TOTAL-NET         PIC 9(7)V99.
+               10  CP-DT-RECORD-COUNT      PIC 9(4).
+
+       FD PAYROLL-EXCEPTION-REPORT.
+       01  PAYROLL-EXCEPTION-LINE-OUT  PIC X(80).
+
+       FD ACH-DEPOSIT-FILE.
+       01  ACH-DEPOSIT-ENTRY-OUT.
+           05  ACH-RECORD-TYPE-CODE         PIC X(1).
+           05  ACH-TRANSACTION-CODE         PIC X(2).
+           05  ACH-RECEIVING-ROUTING-NUMBER PIC 9(9).
+           05  ACH-RECEIVING-ACCOUNT-NUMBER PIC X(17).
+           05  ACH-AMOUNT                   PIC 9(8)V99.
+           05  ACH-INDIVIDUAL-ID-NUMBER     PIC 9(9).
+           05  ACH-INDIVIDUAL-NAME          PIC X(16).
+
+       FD TIMESHEET-CORRECTIONS.
+       01  TIMESHEET-CORRECTION-RECORD.
+           05  TC-EMPLOYEE-NUMBER             PIC 9(9).
+           05  TC-CORRECTED-HOURS-WORKED      PIC 9(2)V99.
+           05  TC-CORRECTED-HOURLY-PAY-RECORD PIC 9(2)V99.
+           05  TC-REASON-CODE                 PIC X(10).
+
+       FD CORRECTION-AUDIT-OUT.
+       01  CORRECTION-AUDIT-LINE-OUT  PIC X(80).
+
        FD PAYROLL-REGISTER-OUT.
        01  REPORT-HEADER-OUT PIC X(29).
-       01  COLUMN-HEADERS-OUT PIC X(72).
+       01  PERIOD-HEADER-OUT PIC X(40).
+       01  COLUMN-HEADERS-OUT PIC X(83).
        01  DETAIL-LINE-OUT.
            05  DL-EMPLOYEE-INITIALS-OUT    PIC X(2).
            05  FILLER                      PIC X(4)    VALUE SPACE.
@@ -45,7 +173,10 @@
            05  UNION-DUES-OUT              PIC Z9.99.
            05  FILLER                      PIC X(4)    VALUE SPACE.
            05  NET-PAY-OUT                 PIC ZZZ,ZZZ.99.
-               
+           05  FILLER                      PIC X(3)    VALUE SPACE.
+           05  DL-DEPARTMENT-CODE-OUT      PIC X(4).
+       01  DEPARTMENT-SUBTOTAL-LINE-OUT PIC X(72).
+
        FD PAYROLL-SUMMARY-OUT.
        01 TOTAL-GROSS-OUT.
           05 FILLER                     PIC X(3).
@@ -69,7 +200,9 @@
           05 FILLER                     PIC X(3).
           05 TOTAL-REGISTER-RECORDS-OUT PIC 9(2).
           05 FILLER                     PIC X(8).
-       
+       01 DEPT-SUMMARY-LINE-OUT PIC X(72).
+       01 SUMMARY-PERIOD-HEADER-OUT PIC X(40).
+
        WORKING-STORAGE SECTION.
        01  WS-REPORT-HEADER.
            05  FILLER  PIC X(6) VALUE SPACE.
@@ -82,10 +215,81 @@
            05  HEALTH          PIC X(9)    VALUE "HEALTH".
            05  UNION           PIC X(16)    VALUE "UNION DUES".
            05  NET             PIC X(9)    VALUE "NET".
+           05  DEPT            PIC X(5)    VALUE "DEPT".
 
        01  FLAGS-AND-COUNTERS.
-           05  EOF-FLAG        PIC X(1)  VALUE "N".
-           
+           05  EOF-FLAG                   PIC X(1)  VALUE "N".
+           05  WS-YTD-MASTER-STATUS       PIC X(2)  VALUE SPACE.
+           05  WS-EMPLOYEE-MASTER-STATUS  PIC X(2)  VALUE SPACE.
+           05  WS-EMPLOYEE-VALID-SW       PIC X(1)  VALUE 'Y'.
+               88  EMPLOYEE-RECORD-VALID      VALUE 'Y'.
+               88  EMPLOYEE-RECORD-INVALID    VALUE 'N'.
+           05  WS-CHECKPOINT-FILE-STATUS  PIC X(2)  VALUE SPACE.
+           05  WS-PAYRATE-VALID-SW        PIC X(1)  VALUE 'Y'.
+               88  PAYRATE-VALID              VALUE 'Y'.
+               88  PAYRATE-INVALID            VALUE 'N'.
+           05  WS-TIMESHEET-CORR-STATUS   PIC X(2)  VALUE SPACE.
+           05  WS-CORRECTION-PENDING-SW   PIC X(1)  VALUE 'N'.
+               88  CORRECTION-PENDING-DELETE VALUE 'Y'.
+
+       01  WS-EXCEPTION-REASON        PIC X(40)  VALUE SPACE.
+       01  WS-PAYRATE-EXCEPTION-REASON PIC X(40) VALUE SPACE.
+
+       01  WS-EXCEPTION-LIMITS.
+           05  WS-MAX-HOURS-WORKED     PIC 9(2)V99  VALUE 80.00.
+           05  WS-MIN-HOURLY-RATE      PIC 9(2)V99  VALUE 00.01.
+
+       01  WS-DEPARTMENT-BREAK-CONTROLS.
+           05  WS-CURRENT-DEPARTMENT-CODE  PIC X(4)  VALUE SPACE.
+           05  WS-FIRST-DEPARTMENT-SW      PIC X(1)  VALUE 'Y'.
+               88  FIRST-DEPARTMENT            VALUE 'Y'.
+           05  WS-DEPT-TOTAL-GROSS          PIC 9(7)V99  VALUE ZERO.
+           05  WS-DEPT-TOTAL-NET            PIC 9(7)V99  VALUE ZERO.
+           05  WS-DEPT-RECORD-COUNT         PIC 9(4)  VALUE ZERO.
+
+       01  WS-FILE-NAME-CONTROLS.
+           05  WS-PAY-PERIOD-DATE-EDITED  PIC X(8)   VALUE SPACE.
+           05  WS-REGISTER-FILENAME       PIC X(30)  VALUE SPACE.
+           05  WS-SUMMARY-FILENAME        PIC X(30)  VALUE SPACE.
+           05  WS-EXCEPTION-FILENAME      PIC X(35)  VALUE SPACE.
+           05  WS-PAYROLL-EXCEPTION-FILENAME PIC X(40) VALUE SPACE.
+           05  WS-ACH-FILENAME            PIC X(30)  VALUE SPACE.
+           05  WS-CORRECTION-AUDIT-FILENAME PIC X(30) VALUE SPACE.
+
+       01  WS-CORRECTION-CONTROLS.
+           05  WS-ORIGINAL-HOURS-WORKED      PIC 9(2)V99  VALUE ZERO.
+           05  WS-ORIGINAL-HOURLY-PAY-RECORD PIC 9(2)V99  VALUE ZERO.
+           05  WS-ORIGINAL-HOURS-WORKED-EDIT PIC Z9.99.
+           05  WS-NEW-HOURS-WORKED-EDIT      PIC Z9.99.
+           05  WS-ORIGINAL-HOURLY-RATE-EDIT  PIC Z9.99.
+           05  WS-NEW-HOURLY-RATE-EDIT       PIC Z9.99.
+
+       01  WS-DEPARTMENT-AMOUNT-EDIT.
+           05  WS-DEPT-GROSS-EDIT  PIC $ZZ,ZZZ.99.
+           05  WS-DEPT-NET-EDIT    PIC $ZZ,ZZZ.99.
+
+       01  WS-DEPARTMENT-TOTAL-COUNT   PIC 9(4)  VALUE ZERO.
+       01  WS-DEPARTMENT-TOTALS-TABLE.
+           05  WS-DEPARTMENT-TOTAL-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WS-DEPT-IDX.
+               10  WS-DT-DEPARTMENT-CODE  PIC X(4)  VALUE SPACE.
+               10  WS-DT-TOTAL-GROSS      PIC 9(7)V99  VALUE ZERO.
+               10  WS-DT-TOTAL-NET        PIC 9(7)V99  VALUE ZERO.
+               10  WS-DT-RECORD-COUNT     PIC 9(4)  VALUE ZERO.
+
+       01  WS-CHECKPOINT-CONTROLS.
+           05  WS-CHECKPOINT-INTERVAL      PIC 9(4)  VALUE 1.
+           05  WS-CHECKPOINT-COUNTER       PIC 9(4)  VALUE ZERO.
+           05  WS-RESTART-EMPLOYEE-NUMBER  PIC 9(9)  VALUE ZERO.
+
+       COPY UNIONDUE.
+
+       COPY TAXBRKT.
+
+       01  WS-TAX-BRACKET-CONTROLS.
+           05  WS-BRACKET-LOWER-LIMIT   PIC 9(6)V99  VALUE ZERO.
+           05  WS-TAXABLE-IN-BRACKET    PIC 9(6)V99  VALUE ZERO.
+
        01  WS-PAYROLL-SUMMARY.
            05 WS-TOTAL-GROSS.
               10 FILLER                 PIC X(3)      VALUE SPACE.
@@ -129,6 +333,8 @@
            05  UNION-DUES             PIC 9(3)V99.
            05  FILLER                 PIC X(4)    VALUE SPACE.
            05  NET-PAY                PIC 9(7)V99.
+           05  FILLER                 PIC X(3)    VALUE SPACE.
+           05  DL-DEPARTMENT-CODE     PIC X(4).
 
        PROCEDURE DIVISION.
        100-CREATE-PAYROLL-FILES.
@@ -140,30 +346,109 @@
            STOP RUN.
 
        200-INITIATE-CREATE-PAYROLL-FILES.
+           PERFORM 700-SORT-PAYRECORD-BY-DEPARTMENT.
            PERFORM 700-OPEN-PAYRECORD-FILE.
+           PERFORM 700-OPEN-YTD-MASTER-FILE.
+           PERFORM 700-OPEN-EMPLOYEE-MASTER-FILE.
+           PERFORM 700-OPEN-TIMESHEET-CORRECTIONS-FILE.
+           PERFORM 700-READ-PAYRECORD-FILE-RECORD.
+           PERFORM 700-BUILD-PERIOD-STAMPED-FILENAMES.
+           PERFORM 700-OPEN-EMPLOYEE-EXCEPTIONS-FILE.
+           PERFORM 700-OPEN-PAYROLL-EXCEPTION-REPORT-FILE.
+           PERFORM 700-OPEN-ACH-DEPOSIT-FILE.
+           PERFORM 700-OPEN-CORRECTION-AUDIT-FILE.
            PERFORM 700-OPEN-PAYROLL-REGISTER-FILE.
            PERFORM 700-OPEN-PAYROLL-SUMMARY-FILE.
-           PERFORM 700-READ-PAYRECORD-FILE-RECORD.
            
        200-INITIATE-CREATE-PAYREGISTER-RECORD.
-           PERFORM 700-WRITE-PAYREGISTER-HEADERS.
+           IF WS-RESTART-EMPLOYEE-NUMBER = ZERO
+               PERFORM 700-WRITE-PAYREGISTER-HEADERS
+           END-IF.
 
        200-CREATE-PAYREGISTER-RECORD.
-           PERFORM 700-PROCESS-PAYREGISTER.
-           PERFORM 700-OUTPUT-PAYREGISTER.
+           PERFORM 700-APPLY-TIMESHEET-CORRECTION.
+           PERFORM 700-VALIDATE-PAYROLL-RECORD.
+           PERFORM 700-CHECK-HOURS-AND-RATE.
+           IF EMPLOYEE-RECORD-VALID AND PAYRATE-VALID
+               PERFORM 700-PROCESS-PAYREGISTER
+               PERFORM 700-OUTPUT-PAYREGISTER
+           ELSE
+               IF EMPLOYEE-RECORD-INVALID
+                   PERFORM 700-WRITE-EMPLOYEE-EXCEPTION
+               END-IF
+               IF PAYRATE-INVALID
+                   PERFORM 700-WRITE-PAYROLL-EXCEPTION
+               END-IF
+           END-IF.
+           PERFORM 700-MAINTAIN-CHECKPOINT.
+           PERFORM 700-CONSUME-TIMESHEET-CORRECTION.
            PERFORM 700-READ-PAYRECORD-FILE-RECORD.
            
        200-TERMINATE-CREATE-PAYROLL-FILES.
            PERFORM   700-CLOSE-FILES.
+           PERFORM   700-CLEAR-CHECKPOINT.
            
        200-CREATE-PAYSUMMARY-FILE.
+           PERFORM 700-OUTPUT-FINAL-DEPARTMENT-SUBTOTAL.
            PERFORM 700-WRITE-PAYSUMMARY-RECORDS.
+           PERFORM 700-WRITE-DEPARTMENT-SUMMARY-RECORDS
+               VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > WS-DEPARTMENT-TOTAL-COUNT.
            
+       700-BUILD-PERIOD-STAMPED-FILENAMES.
+           MOVE PAY-PERIOD-END-DATE TO WS-PAY-PERIOD-DATE-EDITED.
+           MOVE SPACE TO WS-REGISTER-FILENAME.
+           STRING "PAYROLLREGISTER."          DELIMITED BY SIZE
+                  WS-PAY-PERIOD-DATE-EDITED    DELIMITED BY SIZE
+                  ".TXT"                       DELIMITED BY SIZE
+               INTO WS-REGISTER-FILENAME
+           END-STRING.
+           MOVE SPACE TO WS-SUMMARY-FILENAME.
+           STRING "PAYROLLSUMMARY."            DELIMITED BY SIZE
+                  WS-PAY-PERIOD-DATE-EDITED    DELIMITED BY SIZE
+                  ".TXT"                       DELIMITED BY SIZE
+               INTO WS-SUMMARY-FILENAME
+           END-STRING.
+           MOVE SPACE TO WS-EXCEPTION-FILENAME.
+           STRING "EMPLOYEEEXCEPTIONS."        DELIMITED BY SIZE
+                  WS-PAY-PERIOD-DATE-EDITED    DELIMITED BY SIZE
+                  ".TXT"                       DELIMITED BY SIZE
+               INTO WS-EXCEPTION-FILENAME
+           END-STRING.
+           MOVE SPACE TO WS-PAYROLL-EXCEPTION-FILENAME.
+           STRING "PAYROLLEXCEPTIONREPORT."    DELIMITED BY SIZE
+                  WS-PAY-PERIOD-DATE-EDITED    DELIMITED BY SIZE
+                  ".TXT"                       DELIMITED BY SIZE
+               INTO WS-PAYROLL-EXCEPTION-FILENAME
+           END-STRING.
+           MOVE SPACE TO WS-ACH-FILENAME.
+           STRING "ACHDEPOSITFILE."            DELIMITED BY SIZE
+                  WS-PAY-PERIOD-DATE-EDITED    DELIMITED BY SIZE
+                  ".TXT"                       DELIMITED BY SIZE
+               INTO WS-ACH-FILENAME
+           END-STRING.
+           MOVE SPACE TO WS-CORRECTION-AUDIT-FILENAME.
+           STRING "CORRECTIONAUDIT."           DELIMITED BY SIZE
+                  WS-PAY-PERIOD-DATE-EDITED    DELIMITED BY SIZE
+                  ".TXT"                       DELIMITED BY SIZE
+               INTO WS-CORRECTION-AUDIT-FILENAME
+           END-STRING.
+
        700-WRITE-PAYREGISTER-HEADERS.
            WRITE REPORT-HEADER-OUT FROM WS-REPORT-HEADER.
+           PERFORM 700-WRITE-REGISTER-PERIOD-HEADER.
            WRITE COLUMN-HEADERS-OUT FROM WS-COLUMN-HEADERS.
+
+       700-WRITE-REGISTER-PERIOD-HEADER.
+           MOVE SPACE TO PERIOD-HEADER-OUT.
+           STRING "PAY PERIOD ENDING: "     DELIMITED BY SIZE
+                  WS-PAY-PERIOD-DATE-EDITED DELIMITED BY SIZE
+               INTO PERIOD-HEADER-OUT
+           END-STRING.
+           WRITE PERIOD-HEADER-OUT.
       
        700-PROCESS-PAYREGISTER.
+           PERFORM 700-CHECK-DEPARTMENT-BREAK.
            PERFORM 1000-COMPUTE-GROSS-PAY.
            PERFORM 1000-COMPUTE-TOTAL-GROSS.
            PERFORM 1000-COMPUTE-TAX-DEDUCTION.
@@ -171,6 +456,93 @@
            PERFORM 1000-COMPUTE-UNION-DUES.
            PERFORM 1000-COMPUTE-NET-PAY.
            PERFORM 1000-COMPUTE-TOTAL-NET.
+           PERFORM 700-WRITE-ACH-DEPOSIT-ENTRY.
+           PERFORM 700-UPDATE-YTD-MASTER.
+           PERFORM 700-ACCUMULATE-DEPARTMENT-TOTALS.
+
+       700-CHECK-DEPARTMENT-BREAK.
+           IF FIRST-DEPARTMENT
+               MOVE DEPARTMENT-CODE TO WS-CURRENT-DEPARTMENT-CODE
+               MOVE 'N' TO WS-FIRST-DEPARTMENT-SW
+           ELSE
+               IF DEPARTMENT-CODE NOT = WS-CURRENT-DEPARTMENT-CODE
+                   PERFORM 700-OUTPUT-DEPARTMENT-SUBTOTAL
+                   MOVE ZERO TO WS-DEPT-TOTAL-GROSS
+                   MOVE ZERO TO WS-DEPT-TOTAL-NET
+                   MOVE ZERO TO WS-DEPT-RECORD-COUNT
+                   MOVE DEPARTMENT-CODE TO WS-CURRENT-DEPARTMENT-CODE
+               END-IF
+           END-IF.
+
+       700-ACCUMULATE-DEPARTMENT-TOTALS.
+           ADD GROSS-PAY TO WS-DEPT-TOTAL-GROSS.
+           ADD NET-PAY TO WS-DEPT-TOTAL-NET.
+           ADD 1 TO WS-DEPT-RECORD-COUNT.
+
+       700-OUTPUT-DEPARTMENT-SUBTOTAL.
+           MOVE WS-DEPT-TOTAL-GROSS TO WS-DEPT-GROSS-EDIT.
+           MOVE WS-DEPT-TOTAL-NET TO WS-DEPT-NET-EDIT.
+           MOVE SPACE TO DEPARTMENT-SUBTOTAL-LINE-OUT.
+           STRING "DEPARTMENT "             DELIMITED BY SIZE
+                  WS-CURRENT-DEPARTMENT-CODE DELIMITED BY SIZE
+                  " TOTALS  GROSS="         DELIMITED BY SIZE
+                  WS-DEPT-GROSS-EDIT        DELIMITED BY SIZE
+                  "  NET="                  DELIMITED BY SIZE
+                  WS-DEPT-NET-EDIT          DELIMITED BY SIZE
+                  "  RECORDS="              DELIMITED BY SIZE
+                  WS-DEPT-RECORD-COUNT      DELIMITED BY SIZE
+               INTO DEPARTMENT-SUBTOTAL-LINE-OUT
+           END-STRING.
+           WRITE DEPARTMENT-SUBTOTAL-LINE-OUT.
+           PERFORM 700-SAVE-DEPARTMENT-TOTALS-ROW.
+
+       700-SAVE-DEPARTMENT-TOTALS-ROW.
+           IF WS-DEPARTMENT-TOTAL-COUNT LESS THAN 20
+               ADD 1 TO WS-DEPARTMENT-TOTAL-COUNT
+               SET WS-DEPT-IDX TO WS-DEPARTMENT-TOTAL-COUNT
+               MOVE WS-CURRENT-DEPARTMENT-CODE
+                   TO WS-DT-DEPARTMENT-CODE (WS-DEPT-IDX)
+               MOVE WS-DEPT-TOTAL-GROSS
+                   TO WS-DT-TOTAL-GROSS (WS-DEPT-IDX)
+               MOVE WS-DEPT-TOTAL-NET TO WS-DT-TOTAL-NET (WS-DEPT-IDX)
+               MOVE WS-DEPT-RECORD-COUNT
+                   TO WS-DT-RECORD-COUNT (WS-DEPT-IDX)
+           ELSE
+               PERFORM 700-WRITE-DEPARTMENT-OVERFLOW-EXCEPTION
+           END-IF.
+
+       700-WRITE-DEPARTMENT-OVERFLOW-EXCEPTION.
+           MOVE SPACE TO PAYROLL-EXCEPTION-LINE-OUT.
+           STRING "DEPARTMENT "              DELIMITED BY SIZE
+                  WS-CURRENT-DEPARTMENT-CODE DELIMITED BY SIZE
+                  " - DEPARTMENT SUMMARY TABLE FULL (20 MAX),"
+                                              DELIMITED BY SIZE
+                  " SUBTOTAL NOT RETAINED FOR GL SUMMARY"
+                                              DELIMITED BY SIZE
+               INTO PAYROLL-EXCEPTION-LINE-OUT
+           END-STRING.
+           WRITE PAYROLL-EXCEPTION-LINE-OUT.
+
+       700-OUTPUT-FINAL-DEPARTMENT-SUBTOTAL.
+           IF NOT FIRST-DEPARTMENT
+               PERFORM 700-OUTPUT-DEPARTMENT-SUBTOTAL
+           END-IF.
+
+       700-WRITE-DEPARTMENT-SUMMARY-RECORDS.
+           MOVE WS-DT-TOTAL-GROSS (WS-DEPT-IDX) TO WS-DEPT-GROSS-EDIT.
+           MOVE WS-DT-TOTAL-NET (WS-DEPT-IDX) TO WS-DEPT-NET-EDIT.
+           MOVE SPACE TO DEPT-SUMMARY-LINE-OUT.
+           STRING "DEPARTMENT "      DELIMITED BY SIZE
+                  WS-DT-DEPARTMENT-CODE (WS-DEPT-IDX) DELIMITED BY SIZE
+                  " GROSS="          DELIMITED BY SIZE
+                  WS-DEPT-GROSS-EDIT                  DELIMITED BY SIZE
+                  "  NET="           DELIMITED BY SIZE
+                  WS-DEPT-NET-EDIT                    DELIMITED BY SIZE
+                  "  RECORDS="       DELIMITED BY SIZE
+                  WS-DT-RECORD-COUNT (WS-DEPT-IDX)    DELIMITED BY SIZE
+               INTO DEPT-SUMMARY-LINE-OUT
+           END-STRING.
+           WRITE DEPT-SUMMARY-LINE-OUT.
 
        700-OUTPUT-PAYREGISTER.
            PERFORM 1000-MOVE-PAYREGISTER-RECORDS.
@@ -186,12 +558,134 @@
        700-DISPLAY-PAYRECORD-RECORD.
            DISPLAY PAYROLL-RECORD.
 
+       700-SORT-PAYRECORD-BY-DEPARTMENT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-DEPARTMENT-CODE
+               ON ASCENDING KEY SW-EMPLOYEE-NUMBER
+               USING RAW-PAYRECORD-IN
+               GIVING PAYRECORD-IN.
+
        700-OPEN-PAYRECORD-FILE.
            OPEN INPUT PAYRECORD-IN.
-           
+           PERFORM 700-CHECK-FOR-RESTART.
+
+       700-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF CP-LAST-EMPLOYEE-NUMBER NOT = ZERO
+                   MOVE CP-LAST-EMPLOYEE-NUMBER
+                       TO WS-RESTART-EMPLOYEE-NUMBER
+                   MOVE CP-TOTAL-GROSS-PAY TO TOTAL-GROSS-PAY
+                   MOVE CP-TOTAL-NET-PAY TO TOTAL-NET-PAY
+                   MOVE CP-TOTAL-PAY-RECORDS TO TOTAL-PAY-RECORDS
+                   MOVE CP-TOTAL-REGISTER-RECORDS
+                       TO TOTAL-REGISTER-RECORDS
+                   MOVE CP-CURRENT-DEPARTMENT-CODE
+                       TO WS-CURRENT-DEPARTMENT-CODE
+                   MOVE CP-DEPT-TOTAL-GROSS TO WS-DEPT-TOTAL-GROSS
+                   MOVE CP-DEPT-TOTAL-NET TO WS-DEPT-TOTAL-NET
+                   MOVE CP-DEPT-RECORD-COUNT TO WS-DEPT-RECORD-COUNT
+                   MOVE CP-DEPARTMENT-TOTAL-COUNT
+                       TO WS-DEPARTMENT-TOTAL-COUNT
+                   IF CP-CURRENT-DEPARTMENT-CODE NOT = SPACE
+                       MOVE 'N' TO WS-FIRST-DEPARTMENT-SW
+                   END-IF
+                   PERFORM 700-RESTORE-DEPARTMENT-TOTALS-ROW
+                       VARYING WS-DEPT-IDX FROM 1 BY 1
+                       UNTIL WS-DEPT-IDX > WS-DEPARTMENT-TOTAL-COUNT
+                   PERFORM 700-SKIP-TO-RESTART-POINT
+               END-IF
+           ELSE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       700-RESTORE-DEPARTMENT-TOTALS-ROW.
+           SET CP-DEPT-IDX TO WS-DEPT-IDX.
+           MOVE CP-DT-DEPARTMENT-CODE (CP-DEPT-IDX)
+               TO WS-DT-DEPARTMENT-CODE (WS-DEPT-IDX).
+           MOVE CP-DT-TOTAL-GROSS (CP-DEPT-IDX)
+               TO WS-DT-TOTAL-GROSS (WS-DEPT-IDX).
+           MOVE CP-DT-TOTAL-NET (CP-DEPT-IDX)
+               TO WS-DT-TOTAL-NET (WS-DEPT-IDX).
+           MOVE CP-DT-RECORD-COUNT (CP-DEPT-IDX)
+               TO WS-DT-RECORD-COUNT (WS-DEPT-IDX).
+
+       700-SKIP-TO-RESTART-POINT.
+           PERFORM 700-READ-PAYRECORD-SKIP-RECORD
+               UNTIL EOF-FLAG = 'Y' OR
+                   EMPLOYEE-NUMBER = WS-RESTART-EMPLOYEE-NUMBER.
+
+       700-READ-PAYRECORD-SKIP-RECORD.
+           READ PAYRECORD-IN INTO PAYROLL-RECORD
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
+       700-MAINTAIN-CHECKPOINT.
+           ADD 1 TO WS-CHECKPOINT-COUNTER.
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+               PERFORM 700-WRITE-CHECKPOINT-RECORD
+               MOVE ZERO TO WS-CHECKPOINT-COUNTER
+           END-IF.
+
+       700-WRITE-CHECKPOINT-RECORD.
+           MOVE EMPLOYEE-NUMBER TO CP-LAST-EMPLOYEE-NUMBER.
+           MOVE TOTAL-GROSS-PAY TO CP-TOTAL-GROSS-PAY.
+           MOVE TOTAL-NET-PAY TO CP-TOTAL-NET-PAY.
+           MOVE TOTAL-PAY-RECORDS TO CP-TOTAL-PAY-RECORDS.
+           MOVE TOTAL-REGISTER-RECORDS TO CP-TOTAL-REGISTER-RECORDS.
+           MOVE WS-CURRENT-DEPARTMENT-CODE
+               TO CP-CURRENT-DEPARTMENT-CODE.
+           MOVE WS-DEPT-TOTAL-GROSS TO CP-DEPT-TOTAL-GROSS.
+           MOVE WS-DEPT-TOTAL-NET TO CP-DEPT-TOTAL-NET.
+           MOVE WS-DEPT-RECORD-COUNT TO CP-DEPT-RECORD-COUNT.
+           MOVE WS-DEPARTMENT-TOTAL-COUNT TO CP-DEPARTMENT-TOTAL-COUNT.
+           PERFORM 700-SAVE-DEPARTMENT-TOTALS-TO-CP
+               VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > WS-DEPARTMENT-TOTAL-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       700-SAVE-DEPARTMENT-TOTALS-TO-CP.
+           SET CP-DEPT-IDX TO WS-DEPT-IDX.
+           MOVE WS-DT-DEPARTMENT-CODE (WS-DEPT-IDX)
+               TO CP-DT-DEPARTMENT-CODE (CP-DEPT-IDX).
+           MOVE WS-DT-TOTAL-GROSS (WS-DEPT-IDX)
+               TO CP-DT-TOTAL-GROSS (CP-DEPT-IDX).
+           MOVE WS-DT-TOTAL-NET (WS-DEPT-IDX)
+               TO CP-DT-TOTAL-NET (CP-DEPT-IDX).
+           MOVE WS-DT-RECORD-COUNT (WS-DEPT-IDX)
+               TO CP-DT-RECORD-COUNT (CP-DEPT-IDX).
+
+       700-CLEAR-CHECKPOINT.
+           MOVE ZERO TO CP-LAST-EMPLOYEE-NUMBER.
+           MOVE ZERO TO CP-TOTAL-GROSS-PAY.
+           MOVE ZERO TO CP-TOTAL-NET-PAY.
+           MOVE ZERO TO CP-TOTAL-PAY-RECORDS.
+           MOVE ZERO TO CP-TOTAL-REGISTER-RECORDS.
+           MOVE SPACE TO CP-CURRENT-DEPARTMENT-CODE.
+           MOVE ZERO TO CP-DEPT-TOTAL-GROSS.
+           MOVE ZERO TO CP-DEPT-TOTAL-NET.
+           MOVE ZERO TO CP-DEPT-RECORD-COUNT.
+           MOVE ZERO TO CP-DEPARTMENT-TOTAL-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+
        700-OPEN-PAYROLL-REGISTER-FILE.
-           OPEN OUTPUT PAYROLL-REGISTER-OUT.
-           
+           IF WS-RESTART-EMPLOYEE-NUMBER NOT = ZERO
+               OPEN EXTEND PAYROLL-REGISTER-OUT
+           ELSE
+               OPEN OUTPUT PAYROLL-REGISTER-OUT
+           END-IF.
+
        700-OPEN-PAYROLL-SUMMARY-FILE.
            OPEN OUTPUT PAYROLL-SUMMARY-OUT.
 
@@ -199,8 +693,231 @@
            CLOSE PAYRECORD-IN.
            CLOSE PAYROLL-REGISTER-OUT.
            CLOSE PAYROLL-SUMMARY-OUT.
-           
+           CLOSE YTD-MASTER.
+           CLOSE EMPLOYEE-MASTER.
+           CLOSE EMPLOYEE-EXCEPTIONS-OUT.
+           CLOSE PAYROLL-EXCEPTION-REPORT.
+           CLOSE ACH-DEPOSIT-FILE.
+           CLOSE TIMESHEET-CORRECTIONS.
+           CLOSE CORRECTION-AUDIT-OUT.
+
+       700-OPEN-PAYROLL-EXCEPTION-REPORT-FILE.
+           IF WS-RESTART-EMPLOYEE-NUMBER NOT = ZERO
+               OPEN EXTEND PAYROLL-EXCEPTION-REPORT
+           ELSE
+               OPEN OUTPUT PAYROLL-EXCEPTION-REPORT
+           END-IF.
+
+       700-OPEN-ACH-DEPOSIT-FILE.
+           IF WS-RESTART-EMPLOYEE-NUMBER NOT = ZERO
+               OPEN EXTEND ACH-DEPOSIT-FILE
+           ELSE
+               OPEN OUTPUT ACH-DEPOSIT-FILE
+           END-IF.
+
+       700-WRITE-ACH-DEPOSIT-ENTRY.
+           MOVE '6' TO ACH-RECORD-TYPE-CODE.
+           IF EM-ACCOUNT-SAVINGS
+               MOVE '32' TO ACH-TRANSACTION-CODE
+           ELSE
+               MOVE '22' TO ACH-TRANSACTION-CODE
+           END-IF.
+           MOVE EM-BANK-ROUTING-NUMBER TO ACH-RECEIVING-ROUTING-NUMBER.
+           MOVE EM-BANK-ACCOUNT-NUMBER TO ACH-RECEIVING-ACCOUNT-NUMBER.
+           MOVE NET-PAY TO ACH-AMOUNT.
+           MOVE EMPLOYEE-NUMBER TO ACH-INDIVIDUAL-ID-NUMBER.
+           STRING EMPLOYEE-LAST-NAME  DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  EMPLOYEE-INITIALS   DELIMITED BY SIZE
+               INTO ACH-INDIVIDUAL-NAME
+           END-STRING.
+           WRITE ACH-DEPOSIT-ENTRY-OUT.
+
+       700-CHECK-HOURS-AND-RATE.
+           MOVE 'Y' TO WS-PAYRATE-VALID-SW.
+           MOVE SPACE TO WS-PAYRATE-EXCEPTION-REASON.
+           IF HOURS-WORKED > WS-MAX-HOURS-WORKED
+               MOVE 'N' TO WS-PAYRATE-VALID-SW
+               MOVE "HOURS WORKED EXCEEDS MAXIMUM SANE VALUE"
+                   TO WS-PAYRATE-EXCEPTION-REASON
+           END-IF.
+           IF HOURLY-PAY-RECORD < WS-MIN-HOURLY-RATE
+               MOVE 'N' TO WS-PAYRATE-VALID-SW
+               IF WS-PAYRATE-EXCEPTION-REASON = SPACE
+                   MOVE "HOURLY RATE BELOW MINIMUM SANE VALUE"
+                       TO WS-PAYRATE-EXCEPTION-REASON
+               ELSE
+                   MOVE "HOURS AND RATE BOTH OUT OF RANGE"
+                       TO WS-PAYRATE-EXCEPTION-REASON
+               END-IF
+           END-IF.
+
+       700-WRITE-PAYROLL-EXCEPTION.
+           MOVE SPACE TO PAYROLL-EXCEPTION-LINE-OUT.
+           STRING EMPLOYEE-NUMBER            DELIMITED BY SIZE
+                  " "                        DELIMITED BY SIZE
+                  EMPLOYEE-LAST-NAME         DELIMITED BY SIZE
+                  " - "                      DELIMITED BY SIZE
+                  WS-PAYRATE-EXCEPTION-REASON DELIMITED BY SIZE
+               INTO PAYROLL-EXCEPTION-LINE-OUT
+           END-STRING.
+           WRITE PAYROLL-EXCEPTION-LINE-OUT.
+
+       700-OPEN-EMPLOYEE-MASTER-FILE.
+           OPEN I-O EMPLOYEE-MASTER.
+           IF WS-EMPLOYEE-MASTER-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF.
+
+       700-OPEN-EMPLOYEE-EXCEPTIONS-FILE.
+           IF WS-RESTART-EMPLOYEE-NUMBER NOT = ZERO
+               OPEN EXTEND EMPLOYEE-EXCEPTIONS-OUT
+           ELSE
+               OPEN OUTPUT EMPLOYEE-EXCEPTIONS-OUT
+           END-IF.
+
+       700-OPEN-TIMESHEET-CORRECTIONS-FILE.
+           OPEN I-O TIMESHEET-CORRECTIONS.
+           IF WS-TIMESHEET-CORR-STATUS = "35"
+               OPEN OUTPUT TIMESHEET-CORRECTIONS
+               CLOSE TIMESHEET-CORRECTIONS
+               OPEN I-O TIMESHEET-CORRECTIONS
+           END-IF.
+
+       700-OPEN-CORRECTION-AUDIT-FILE.
+           IF WS-RESTART-EMPLOYEE-NUMBER NOT = ZERO
+               OPEN EXTEND CORRECTION-AUDIT-OUT
+           ELSE
+               OPEN OUTPUT CORRECTION-AUDIT-OUT
+           END-IF.
+
+       700-APPLY-TIMESHEET-CORRECTION.
+           MOVE 'N' TO WS-CORRECTION-PENDING-SW.
+           MOVE EMPLOYEE-NUMBER TO TC-EMPLOYEE-NUMBER.
+           READ TIMESHEET-CORRECTIONS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE HOURS-WORKED TO WS-ORIGINAL-HOURS-WORKED
+                   MOVE HOURLY-PAY-RECORD
+                       TO WS-ORIGINAL-HOURLY-PAY-RECORD
+                   IF TC-CORRECTED-HOURS-WORKED GREATER THAN ZERO
+                       MOVE TC-CORRECTED-HOURS-WORKED TO HOURS-WORKED
+                   END-IF
+                   IF TC-CORRECTED-HOURLY-PAY-RECORD GREATER THAN ZERO
+                       MOVE TC-CORRECTED-HOURLY-PAY-RECORD
+                           TO HOURLY-PAY-RECORD
+                   END-IF
+                   PERFORM 700-WRITE-CORRECTION-AUDIT-ENTRY
+                   MOVE 'Y' TO WS-CORRECTION-PENDING-SW
+           END-READ.
+
+       700-CONSUME-TIMESHEET-CORRECTION.
+           IF CORRECTION-PENDING-DELETE
+               DELETE TIMESHEET-CORRECTIONS
+                   INVALID KEY
+                       CONTINUE
+               END-DELETE
+               MOVE 'N' TO WS-CORRECTION-PENDING-SW
+           END-IF.
+
+       700-WRITE-CORRECTION-AUDIT-ENTRY.
+           MOVE WS-ORIGINAL-HOURS-WORKED
+               TO WS-ORIGINAL-HOURS-WORKED-EDIT.
+           MOVE HOURS-WORKED TO WS-NEW-HOURS-WORKED-EDIT.
+           MOVE WS-ORIGINAL-HOURLY-PAY-RECORD
+               TO WS-ORIGINAL-HOURLY-RATE-EDIT.
+           MOVE HOURLY-PAY-RECORD TO WS-NEW-HOURLY-RATE-EDIT.
+           MOVE SPACE TO CORRECTION-AUDIT-LINE-OUT.
+           STRING EMPLOYEE-NUMBER             DELIMITED BY SIZE
+                  " HOURS "                   DELIMITED BY SIZE
+                  WS-ORIGINAL-HOURS-WORKED-EDIT DELIMITED BY SIZE
+                  " TO "                      DELIMITED BY SIZE
+                  WS-NEW-HOURS-WORKED-EDIT    DELIMITED BY SIZE
+                  " RATE "                    DELIMITED BY SIZE
+                  WS-ORIGINAL-HOURLY-RATE-EDIT DELIMITED BY SIZE
+                  " TO "                      DELIMITED BY SIZE
+                  WS-NEW-HOURLY-RATE-EDIT     DELIMITED BY SIZE
+                  " - "                       DELIMITED BY SIZE
+                  TC-REASON-CODE              DELIMITED BY SIZE
+               INTO CORRECTION-AUDIT-LINE-OUT
+           END-STRING.
+           WRITE CORRECTION-AUDIT-LINE-OUT.
+
+       700-VALIDATE-PAYROLL-RECORD.
+           MOVE 'Y' TO WS-EMPLOYEE-VALID-SW.
+           MOVE SPACE TO WS-EXCEPTION-REASON.
+           MOVE EMPLOYEE-NUMBER TO EM-EMPLOYEE-NUMBER.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-EMPLOYEE-VALID-SW
+                   MOVE "EMPLOYEE NUMBER NOT ON EMPLOYEE MASTER"
+                       TO WS-EXCEPTION-REASON
+               NOT INVALID KEY
+                   IF NOT EM-STATUS-ACTIVE
+                       MOVE 'N' TO WS-EMPLOYEE-VALID-SW
+                       MOVE "EMPLOYEE IS INACTIVE OR TERMINATED"
+                           TO WS-EXCEPTION-REASON
+                   ELSE
+                       IF EM-LAST-NAME NOT = EMPLOYEE-LAST-NAME OR
+                          EM-INITIALS NOT = EMPLOYEE-INITIALS
+                           MOVE 'N' TO WS-EMPLOYEE-VALID-SW
+                           MOVE "EMPLOYEE NAME DOES NOT MATCH MASTER"
+                               TO WS-EXCEPTION-REASON
+                       END-IF
+                   END-IF
+           END-READ.
+
+       700-WRITE-EMPLOYEE-EXCEPTION.
+           MOVE SPACE TO EMPLOYEE-EXCEPTION-LINE-OUT.
+           STRING EMPLOYEE-NUMBER        DELIMITED BY SIZE
+                  " "                    DELIMITED BY SIZE
+                  EMPLOYEE-LAST-NAME     DELIMITED BY SIZE
+                  " "                    DELIMITED BY SIZE
+                  EMPLOYEE-INITIALS      DELIMITED BY SIZE
+                  " - "                  DELIMITED BY SIZE
+                  WS-EXCEPTION-REASON    DELIMITED BY SIZE
+               INTO EMPLOYEE-EXCEPTION-LINE-OUT
+           END-STRING.
+           WRITE EMPLOYEE-EXCEPTION-LINE-OUT.
+
+       700-OPEN-YTD-MASTER-FILE.
+           OPEN I-O YTD-MASTER.
+           IF WS-YTD-MASTER-STATUS = "35"
+               OPEN OUTPUT YTD-MASTER
+               CLOSE YTD-MASTER
+               OPEN I-O YTD-MASTER
+           END-IF.
+
+       700-UPDATE-YTD-MASTER.
+           MOVE EMPLOYEE-NUMBER TO YTD-EMPLOYEE-NUMBER.
+           MOVE PAY-PERIOD-END-DATE (1:4) TO YTD-YEAR.
+           READ YTD-MASTER
+               INVALID KEY
+                   MOVE GROSS-PAY TO YTD-GROSS-PAY
+                   MOVE TAX-DEDUCTION TO YTD-TAX-DEDUCTION
+                   MOVE HEALTH-DEDUCTION TO YTD-HEALTH-DEDUCTION
+                   MOVE UNION-DUES TO YTD-UNION-DUES
+                   MOVE NET-PAY TO YTD-NET-PAY
+                   MOVE PAY-PERIOD-END-DATE TO YTD-LAST-PERIOD-POSTED
+                   WRITE YTD-MASTER-RECORD
+               NOT INVALID KEY
+                   IF YTD-LAST-PERIOD-POSTED NOT = PAY-PERIOD-END-DATE
+                       ADD GROSS-PAY TO YTD-GROSS-PAY
+                       ADD TAX-DEDUCTION TO YTD-TAX-DEDUCTION
+                       ADD HEALTH-DEDUCTION TO YTD-HEALTH-DEDUCTION
+                       ADD UNION-DUES TO YTD-UNION-DUES
+                       ADD NET-PAY TO YTD-NET-PAY
+                       MOVE PAY-PERIOD-END-DATE
+                           TO YTD-LAST-PERIOD-POSTED
+                       REWRITE YTD-MASTER-RECORD
+                   END-IF
+           END-READ.
+
        700-WRITE-PAYSUMMARY-RECORDS.
+           PERFORM 700-WRITE-SUMMARY-PERIOD-HEADER.
            MOVE WS-TOTAL-GROSS TO TOTAL-GROSS-OUT.
            MOVE TOTAL-GROSS-PAY TO TOTAL-GROSS-PAY-OUT.
            WRITE TOTAL-GROSS-OUT.
@@ -213,8 +930,15 @@
            MOVE WS-TOTAL-REG-REC TO TOTAL-PAY-REG-OUT.
            MOVE TOTAL-REGISTER-RECORDS TO TOTAL-REGISTER-RECORDS-OUT.
            WRITE TOTAL-PAY-REG-OUT.
-           
-           
+
+       700-WRITE-SUMMARY-PERIOD-HEADER.
+           MOVE SPACE TO SUMMARY-PERIOD-HEADER-OUT.
+           STRING "PAY PERIOD ENDING: "     DELIMITED BY SIZE
+                  WS-PAY-PERIOD-DATE-EDITED DELIMITED BY SIZE
+               INTO SUMMARY-PERIOD-HEADER-OUT
+           END-STRING.
+           WRITE SUMMARY-PERIOD-HEADER-OUT.
+
        1000-COMPUTE-GROSS-PAY.
            IF HOURS-WORKED GREATER THAN 40
                COMPUTE GROSS-PAY = (HOURLY-PAY-RECORD * HOURS-WORKED) + 
@@ -223,8 +947,28 @@
                COMPUTE GROSS-PAY = HOURLY-PAY-RECORD * HOURS-WORKED.
        
        1000-COMPUTE-TAX-DEDUCTION.
-           COMPUTE TAX-DEDUCTION = 0.20 * GROSS-PAY.
-           
+           MOVE ZERO TO TAX-DEDUCTION.
+           MOVE ZERO TO WS-BRACKET-LOWER-LIMIT.
+           PERFORM 700-APPLY-TAX-BRACKET
+               VARYING TBT-IDX FROM 1 BY 1
+               UNTIL TBT-IDX > 5 OR
+                     WS-BRACKET-LOWER-LIMIT NOT LESS THAN GROSS-PAY.
+
+       700-APPLY-TAX-BRACKET.
+           IF GROSS-PAY GREATER THAN TBT-BRACKET-LIMIT (TBT-IDX)
+               COMPUTE WS-TAXABLE-IN-BRACKET =
+                   TBT-BRACKET-LIMIT (TBT-IDX) - WS-BRACKET-LOWER-LIMIT
+           ELSE
+               COMPUTE WS-TAXABLE-IN-BRACKET =
+                   GROSS-PAY - WS-BRACKET-LOWER-LIMIT
+           END-IF.
+           IF WS-TAXABLE-IN-BRACKET GREATER THAN ZERO
+               COMPUTE TAX-DEDUCTION ROUNDED =
+                   TAX-DEDUCTION +
+                   (WS-TAXABLE-IN-BRACKET * TBT-TAX-RATE (TBT-IDX))
+           END-IF.
+           MOVE TBT-BRACKET-LIMIT (TBT-IDX) TO WS-BRACKET-LOWER-LIMIT.
+
        1000-COMPUTE-HEALTH-DEDUCTION.
            COMPUTE HEALTH-DEDUCTION = 0.02 * GROSS-PAY.
            
@@ -236,9 +980,27 @@
            
        1000-COMPUTE-UNION-DUES.
            IF UNION-MEMBER = 'U'
-               MOVE 20.00 TO UNION-DUES
+               PERFORM 700-LOOKUP-UNION-DUES-ENTRY
+               PERFORM 700-CALCULATE-UNION-DUES-AMOUNT
            ELSE
                MOVE 0 TO UNION-DUES.
+
+       700-LOOKUP-UNION-DUES-ENTRY.
+           SET UDT-IDX TO 1.
+           SEARCH UNION-DUES-ENTRY
+               AT END
+                   SET UDT-IDX TO 5
+               WHEN UDT-LOCAL-CLASS-CODE (UDT-IDX) = UNION-LOCAL-CLASS
+                   CONTINUE
+           END-SEARCH.
+
+       700-CALCULATE-UNION-DUES-AMOUNT.
+           IF UDT-TYPE-PERCENT (UDT-IDX)
+               COMPUTE UNION-DUES ROUNDED =
+                   GROSS-PAY * UDT-PERCENT-RATE (UDT-IDX)
+           ELSE
+               MOVE UDT-FLAT-FEE (UDT-IDX) TO UNION-DUES
+           END-IF.
        
        1000-COMPUTE-NET-PAY.
            COMPUTE NET-PAY = GROSS-PAY - TAX-DEDUCTION - 
@@ -253,7 +1015,8 @@
            MOVE HEALTH-DEDUCTION TO HEALTH-DEDUCTION-OUT.
            MOVE UNION-DUES TO UNION-DUES-OUT.
            MOVE NET-PAY TO NET-PAY-OUT.
+           MOVE DEPARTMENT-CODE TO DL-DEPARTMENT-CODE-OUT.
            
        1000-WRITE-PAYREGISTER-FILE.
            WRITE DETAIL-LINE-OUT.
-           ADD 1 TO TOTAL-REGISTER-RECORDS.
\ No newline at end of file
+           ADD 1 TO TOTAL-REGISTER-RECORDS.
