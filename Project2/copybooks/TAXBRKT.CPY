@@ -0,0 +1,24 @@
+      *TAX BRACKET TABLE - MARGINAL WITHHOLDING RATES AGAINST THE
+      *EMPLOYEE'S GROSS PAY FOR THE PERIOD. ENTRIES ARE IN ASCENDING
+      *ORDER BY BRACKET LIMIT, EACH LIMIT BEING THE UPPER EDGE OF
+      *THAT BRACKET (THE LOWER EDGE IS THE PRIOR ENTRY'S LIMIT, OR
+      *ZERO FOR THE FIRST); THE LAST ENTRY IS THE CATCH-ALL TOP
+      *BRACKET. ONLY THE PORTION OF GROSS PAY FALLING WITHIN A
+      *BRACKET IS TAXED AT THAT BRACKET'S RATE - SEE
+      *1000-COMPUTE-TAX-DEDUCTION/700-APPLY-TAX-BRACKET. TBT-FILING-
+      *STATUS IS CARRIED ON EACH ENTRY FOR A FUTURE FILING-STATUS-
+      *SPECIFIC TABLE BUT IS NOT YET USED TO SELECT THE BRACKET -
+      *EVERY ENTRY IS 'S' (SINGLE) UNTIL FILING STATUS IS AVAILABLE
+      *ON THE EMPLOYEE RECORD.
+       01  TAX-BRACKET-TABLE-VALUES.
+           05  FILLER  PIC X(13)  VALUE "000500001000S".
+           05  FILLER  PIC X(13)  VALUE "001000001500S".
+           05  FILLER  PIC X(13)  VALUE "002000002200S".
+           05  FILLER  PIC X(13)  VALUE "003000002800S".
+           05  FILLER  PIC X(13)  VALUE "999999993200S".
+       01  TAX-BRACKET-TABLE REDEFINES TAX-BRACKET-TABLE-VALUES.
+           05  TAX-BRACKET-ENTRY OCCURS 5 TIMES
+                   INDEXED BY TBT-IDX.
+               10  TBT-BRACKET-LIMIT       PIC 9(6)V99.
+               10  TBT-TAX-RATE            PIC V9999.
+               10  TBT-FILING-STATUS       PIC X(1).
