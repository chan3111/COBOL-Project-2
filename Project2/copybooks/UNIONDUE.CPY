@@ -0,0 +1,19 @@
+      *UNION DUES TABLE - RATES BY LOCAL/CLASSIFICATION CODE.
+      *ENTRY TYPE 'P' = PERCENTAGE OF GROSS PAY, 'F' = FLAT FEE.
+      *LAST ENTRY (DFLT) IS USED WHEN THE EMPLOYEE'S LOCAL/
+      *CLASSIFICATION CODE IS NOT FOUND IN THE TABLE.
+       01  UNION-DUES-TABLE-VALUES.
+           05  FILLER  PIC X(14)  VALUE "100AP025000000".
+           05  FILLER  PIC X(14)  VALUE "100BF000001750".
+           05  FILLER  PIC X(14)  VALUE "200AP017500000".
+           05  FILLER  PIC X(14)  VALUE "200BF000002200".
+           05  FILLER  PIC X(14)  VALUE "DFLTF000002000".
+       01  UNION-DUES-TABLE REDEFINES UNION-DUES-TABLE-VALUES.
+           05  UNION-DUES-ENTRY OCCURS 5 TIMES
+                   INDEXED BY UDT-IDX.
+               10  UDT-LOCAL-CLASS-CODE    PIC X(4).
+               10  UDT-ENTRY-TYPE          PIC X(1).
+                   88  UDT-TYPE-PERCENT        VALUE 'P'.
+                   88  UDT-TYPE-FLAT-FEE       VALUE 'F'.
+               10  UDT-PERCENT-RATE        PIC V9999.
+               10  UDT-FLAT-FEE            PIC 9(3)V99.
